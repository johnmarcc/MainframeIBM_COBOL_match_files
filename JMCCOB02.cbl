@@ -1,412 +1,1541 @@
-      *-----------------------
-       IDENTIFICATION DIVISION.
-      *-----------------------
-       PROGRAM-ID.    JMCCOB02.
-       AUTHOR.        JEAN M C.
-      *>  - EXAMPLE OF FILE MATCHING BETWEEN 2 FILES
-      *>  - BOTH FILES MUST BE SORTED BY KEY (ACCOUNT NUMBER) IN THE JCL
-      *>    BEFORE THIS PROG
-      *>  - FILE "ACCT IN" IS THE MASTER FILE
-      *>  - KEYS IN "MOVEMENTS" ARE NOT UNIQUE [YES CAN BE DUPLICATES]
-      *>  - THIS PROGRAM CAN CHECK IF KEYS ARE MISSING
-      *--------------------
-       ENVIRONMENT DIVISION.
-      *--------------------
-       CONFIGURATION SECTION.
-       OBJECT-COMPUTER.
-       SOURCE-COMPUTER.
-      D                IBM-370 WITH DEBUGGING MODE.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT ACCT-IN ASSIGN TO ACCTIN
-            ORGANIZATION IS  SEQUENTIAL
-            FILE STATUS IS WS-F01-FS.
-
-           SELECT MOV-REC  ASSIGN TO MOVREC
-            ORGANIZATION IS  SEQUENTIAL
-            FILE STATUS IS WS-F02-FS.
-
-           SELECT ACCT-OUT ASSIGN TO ACCTOUT
-            ORGANIZATION IS  SEQUENTIAL
-            FILE STATUS IS WS-F03-FS.
-
-      *-------------
-       DATA DIVISION.
-      *-------------
-       FILE SECTION.
-
-       FD  ACCT-IN RECORDING MODE F.
-       01  ACCT-IN-DATA                 PIC X(80).
-
-       FD  MOV-REC RECORDING MODE F.
-       01  MOUV-FIELDS                  PIC X(80).
-
-       FD  ACCT-OUT RECORDING MODE F.
-       01  ACCT-OUT-DATA                 PIC X(80).
-
-      *-------------------------
-       WORKING-STORAGE SECTION.
-      *-------------------------
-       01 WS-COUNTERS.
-           05 WS-NO-READ-F01               PIC 9(8).
-           05 WS-NO-READ-F02               PIC 9(8).
-           05 WS-NO-RECORD-MATCH           PIC 9(8).
-           05 WS-NO-WRITE-REC              PIC 9(8).
-
-       01 WS-FILE-STATUS.
-           05 WS-F01-FS                 PIC X(2).
-           05 WS-F02-FS                 PIC X(2).
-           05 WS-F03-FS                 PIC X(2).
-
-       01 WS-F01-END-OF-FILE           PIC X(5) VALUE 'FALSE'.
-          88 WS-F01-EOF                VALUE 'TRUE'.
-          88 WS-F01-NOT-EOF            VALUE 'FALSE'.
-
-       01 WS-F02-END-OF-FILE           PIC X(5) VALUE 'FALSE'.
-           88 WS-F02-EOF                VALUE 'TRUE'.
-           88 WS-F02-NOT-EOF            VALUE 'FALSE'.
-
-      * THIS FILE REPRESENTS THE BANK ACCOUNTS LIST WE WANT TO UPDATE
-      * THEIR BALANCE
-       01 WS-REC-F01.
-           05  F01-ACCT-NO               PIC X(07).
-           05  F01-CUSTOMER-NAME         PIC X(20).
-           05  F01-BALANCE               PIC 9(3).
-
-      * THIS FILE REPRESENTS THE MVT FILE WHICH CONTAINS TRANSACTIONS
-      * TO UPDATE / MANY TRANSACTIONS CAN BE PRESENT IN THIS FILE
-      * FOR THE SAME BANK ACCOUNT
-       01 WS-REC-F02.
-         05  F02-MVT-ACCT-NO             PIC X(07).
-         05  F02-MVT                     PIC 9(3).
-
-       01  WS-DISPLAY-BALANCE            PIC  $ZZ,ZZ9.99 VALUE ZERO.
-
-       01  WS-SAVE-ACCT-NO               PIC X(07).
-       01  WS-SAVE-MVT-ACCT-NO           PIC X(07).
-       01  WS-TOTAL-SUM                  PIC 9(3) VALUE ZERO.
-.
-       01   WS-USER-ABEND-CODE      PIC S9(04)   COMP.
-
-       01  WS-CURRENT-DATE.
-           05 WS-CC  PIC 9(2).
-           05 WS-YY  PIC 9(2).
-           05 WS-MM  PIC 9(2).
-           05 WS-DD  PIC 9(2).
-           05 WS-HH  PIC 9(2).
-           05 WS-MI  PIC 9(2).
-           05 WS-SS  PIC 9(2).
-
-      *------------------
-       PROCEDURE DIVISION.
-      *------------------
-
-           PERFORM 1000-INIT
-              THRU 1000-INIT-END.
-
-           PERFORM 2000-MAIN-PROCESS
-              THRU 2000-MAIN-PROCESS-END
-               UNTIL WS-F01-EOF
-                 AND WS-F02-EOF
-
-           PERFORM 9000-END-PROCESS
-              THRU 9000-END-PROCESS-END.
-
-           STOP RUN.
-
-      *-------------------
-       1000-INIT.
-      *-------------------
-
-           DISPLAY "***** INIT PROCESS *****".
-
-           MOVE SPACE TO WS-FILE-STATUS.
-           MOVE ZEROES TO WS-COUNTERS.
-
-           OPEN INPUT  ACCT-IN.
-
-           IF WS-F01-FS NOT = "00"
-
-      D      DISPLAY "ERROR OPEN FILE ACCT-IN: " WS-F01-FS
-
-             PERFORM 9999-ABEND
-                THRU 9999-ABEND-END
-
-           END-IF.
-
-           OPEN INPUT  MOV-REC.
-
-           IF WS-F02-FS NOT = "00"
-
-      D      DISPLAY "ERROR OPEN FILE MOV-REC: " WS-F02-FS
-
-             PERFORM 9999-ABEND
-                THRU 9999-ABEND-END
-
-           END-IF.
-
-           OPEN OUTPUT ACCT-OUT.
-
-           IF WS-F03-FS NOT = "00"
-
-      D      DISPLAY "ERROR OPEN FILE ACCT-OUT: " WS-F03-FS
-
-             PERFORM 9999-ABEND
-                 THRU 9999-ABEND-END
-
-           END-IF.
-
-      *    INITIAL READ OF EACH INPUT FILE
-
-           PERFORM 8000-READ-ACCT-IN
-              THRU 8000-READ-ACCT-IN-END.
-      *    FIRST ACCOUNT NUMBER BEING TREATED
-           MOVE F01-ACCT-NO TO WS-SAVE-ACCT-NO.
-
-           PERFORM 8000-READ-MVT
-              THRU 8000-READ-MVT-END.
-      *    FIRST MVT FROM THE FILE
-           MOVE F02-MVT-ACCT-NO TO WS-SAVE-MVT-ACCT-NO.
-
-           INITIALIZE WS-TOTAL-SUM.
-
-           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.               TE.
-
-      *-------------------
-       1000-INIT-END.
-      *-------------------
-           EXIT.
-
-      *-------------------
-       2000-MAIN-PROCESS.
-      *-------------------
-
-           EVALUATE TRUE
-
-           WHEN  F01-ACCT-NO < F02-MVT-ACCT-NO
-
-      D       DISPLAY "<<<MASTER LOWER MVT: " F02-MVT-ACCT-NO
-
-               PERFORM UNTIL F01-ACCT-NO >= WS-SAVE-MVT-ACCT-NO
-                          OR WS-F01-EOF
-
-                   PERFORM 8000-WRITE-F03
-                      THRU 8000-WRITE-F03-END
-
-      *            IN THIS CASE THE MASTER FILE KEY IS LOWER SO SE HAVE TO
-      *            READ TO FILE TO BE AT SAME LEVEL OF MVT FILE
-                   PERFORM 8000-READ-ACCT-IN
-                      THRU 8000-READ-ACCT-IN-END
-
-               END-PERFORM
-
-           WHEN  F01-ACCT-NO = F02-MVT-ACCT-NO
-
-      D         DISPLAY "=== MASTER = MVT: " F02-MVT-ACCT-NO
-
-      *         IN THIS CASE WE HAVE TO READ THE MVT FILE SEVERAL TIMES
-      *         BECAUSE THERE MIGHT BE SEVERAL MVTS FOR THE SAME ACCOUNT
-                PERFORM 3000-CALCUL-SUM
-                   THRU 3000-CALCUL-SUM-END
-                    UNTIL F02-MVT-ACCT-NO > WS-SAVE-MVT-ACCT-NO
-                       OR WS-F02-EOF
-
-                COMPUTE F01-BALANCE = F01-BALANCE + WS-TOTAL-SUM
-
-               PERFORM 8000-WRITE-F03
-                  THRU 8000-WRITE-F03-END
-
-               INITIALIZE WS-TOTAL-SUM
-
-               MOVE F02-MVT-ACCT-NO TO WS-SAVE-MVT-ACCT-NO
-
-                 PERFORM 8000-READ-ACCT-IN
-                    THRU 8000-READ-ACCT-IN-END
-
-           WHEN OTHER
-
-      *       WE ARE IN THE CASE: F01-ACCT-NO > F02-MVT-ACCT-NO
-
-      D       DISPLAY ">>> MASTER GREATER MVT " F02-MVT-ACCT-NO
-
-      *        IN THIS CASE WE HAVE TO READ THE MVT FILE SEVERAL TIMES
-      *        BECAUSE IT CONTAINS KEY THAT ARE NOT PRESENT IN THE MASTER
-      *        WHICH IS AN ERROR
-               PERFORM UNTIL F02-MVT-ACCT-NO >= F01-ACCT-NO
-                   OR WS-F02-EOF
-
-      D            DISPLAY "__MVT NOT FOUND IN MASTER: " F02-MVT-ACCT-NO
-
-                    PERFORM 8000-READ-MVT
-                       THRU 8000-READ-MVT-END
-
-                    MOVE F02-MVT-ACCT-NO TO WS-SAVE-MVT-ACCT-NO
-
-                END-PERFORM
-
-           END-EVALUATE.
-
-      *-------------------
-       2000-MAIN-PROCESS-END.
-      *-------------------
-           EXIT.
-
-      *-------------------
-       3000-CALCUL-SUM.
-      *-------------------
-
-           COMPUTE WS-TOTAL-SUM = WS-TOTAL-SUM + F02-MVT.
-
-           ADD 1 TO WS-NO-RECORD-MATCH.
-
-           PERFORM 8000-READ-MVT
-               THRU 8000-READ-MVT-END.
-
-      *-------------------
-       3000-CALCUL-SUM-END.
-      *-------------------
-           EXIT.
-      *-------------------
-       8000-READ-ACCT-IN.
-      *-------------------
-
-           INITIALIZE WS-REC-F01.
-
-           READ ACCT-IN INTO WS-REC-F01
-
-           END-READ.
-
-           EVALUATE TRUE
-
-             WHEN WS-F01-FS = '00'
-      D        DISPLAY "F01-ACCT-NO " F01-ACCT-NO
-               ADD 1 TO WS-NO-READ-F01
-
-               CONTINUE
-
-             WHEN WS-F01-FS = '10'
-               SET WS-F01-EOF TO TRUE
-               MOVE HIGH-VALUE TO WS-SAVE-ACCT-NO
-      D        DISPLAY "WS-F01-END-OF-FILE " WS-F01-END-OF-FILE
-
-             WHEN OTHER
-      D        DISPLAY "ERROR READ FILE F01 !!!: " WS-F01-FS
-
-               PERFORM 9999-ABEND
-                   THRU 9999-ABEND-END
-
-           END-EVALUATE.
-
-           MOVE F01-ACCT-NO TO WS-SAVE-ACCT-NO.
-
-      *-------------------
-       8000-READ-ACCT-IN-END.
-      *-------------------
-           EXIT.
-      *-------------------
-       8000-READ-MVT.
-      *-------------------
-
-           INITIALIZE WS-REC-F02.
-
-           READ MOV-REC INTO WS-REC-F02
-
-           END-READ.
-
-           EVALUATE TRUE
-
-             WHEN WS-F02-FS = '00'
-      D          DISPLAY "F02-MVT-ACCT-NO " F02-MVT-ACCT-NO
-                 ADD 1 TO WS-NO-READ-F02
-
-             WHEN WS-F02-FS = '10'
-               SET WS-F02-EOF TO TRUE
-
-               MOVE HIGH-VALUE TO WS-SAVE-MVT-ACCT-NO
-
-      D        DISPLAY "WS-F02-END-OF-FILE " WS-F02-END-OF-FILE
-               MOVE HIGH-VALUE TO F02-MVT-ACCT-NO
-
-             WHEN OTHER
-      D        DISPLAY "ERROR READ FILE F02 !!!: " WS-F02-FS
-               PERFORM 9999-ABEND
-                   THRU 9999-ABEND-END
-
-           END-EVALUATE.
-
-      *-------------------
-       8000-READ-MVT-END.
-      *-------------------
-           EXIT.
-
-      *-------------------
-       8000-WRITE-F03.
-      *-------------------
-
-           INITIALIZE ACCT-OUT-DATA.
-      D    DISPLAY "WRITE WS-REC-F01 " WS-REC-F01.
-           WRITE ACCT-OUT-DATA FROM WS-REC-F01.
-
-           EVALUATE TRUE
-
-             WHEN WS-F03-FS = '00'
-                 COMPUTE WS-NO-WRITE-REC = WS-NO-WRITE-REC + 1
-
-             WHEN OTHER
-      D        DISPLAY "ERROR WRITE FILE F03 !!!: " WS-F03-FS
-               PERFORM 9999-ABEND
-                   THRU 9999-ABEND-END
-
-           END-EVALUATE.
-
-      *-------------------
-       8000-WRITE-F03-END.
-      *-------------------
-           EXIT.
-
-      *-------------------
-       9000-END-PROCESS.
-      *-------------------
-
-           DISPLAY "***** END PROCESS *****".
-
-           DISPLAY '*************************************************'.
-           DISPLAY "PROCESS DATE: " WS-CURRENT-DATE(5:2) "/"
-                    WS-CURRENT-DATE(7:2) "/" WS-CURRENT-DATE(1:4) "-"
-                    WS-CURRENT-DATE(9:2) ":" WS-CURRENT-DATE(11:2)
-                    ":" WS-CURRENT-DATE(13:2)
-           DISPLAY '*************************************************'.
-           DISPLAY "NO REC READ F01 : " WS-NO-READ-F01.
-           DISPLAY "NO REC READ F02 : " WS-NO-READ-F02.
-           DISPLAY "NO REC MATCH    : " WS-NO-RECORD-MATCH.
-           DISPLAY "NO REC WRIT F03 : " WS-NO-WRITE-REC.
-           DISPLAY '*************************************************'.
-
-           CLOSE ACCT-IN.
-           CLOSE MOV-REC.
-           CLOSE ACCT-OUT.
-
-      *-------------------
-       9000-END-PROCESS-END.
-      *-------------------
-           EXIT.
-      *-------------------
-       9999-ABEND.
-      *-------------------
-
-      D    DISPLAY "WE ARE IN ABEND".
-
-           PERFORM 9000-END-PROCESS
-              THRU 9000-END-PROCESS-END.
-
-      *    WE FORCE AN ABEND
-      *>      MOVE +40                TO WS-USER-ABEND-CODE
-      *>      CALL 'ILBOABN0'      USING WS-USER-ABEND-CODE
-
-           GOBACK.
-
-      *-------------------
-       9999-ABEND-END.
-      *-------------------
-           EXIT.
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    JMCCOB02.
+       AUTHOR.        JEAN M C.
+      *>  - EXAMPLE OF FILE MATCHING BETWEEN 2 FILES
+      *>  - BOTH FILES MUST BE SORTED BY KEY (ACCOUNT NUMBER) IN THE JCL
+      *>    BEFORE THIS PROG
+      *>  - FILE "ACCT IN" IS THE MASTER FILE
+      *>  - KEYS IN "MOVEMENTS" ARE NOT UNIQUE [YES CAN BE DUPLICATES]
+      *>  - THIS PROGRAM CAN CHECK IF KEYS ARE MISSING
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       CONFIGURATION SECTION.
+       OBJECT-COMPUTER.
+       SOURCE-COMPUTER.
+      D                IBM-370 WITH DEBUGGING MODE.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-IN ASSIGN TO ACCTIN
+            ORGANIZATION IS  SEQUENTIAL
+            FILE STATUS IS WS-F01-FS.
+
+           SELECT MOV-REC  ASSIGN TO MOVREC
+            ORGANIZATION IS  SEQUENTIAL
+            FILE STATUS IS WS-F02-FS.
+
+      *>  EVERY OTHER FILE BELOW IS ASSIGNED TO A FIXED DDNAME AND LEFT
+      *>  FOR THE JCL TO POINT AT THE RIGHT GENERATION, THE WAY THIS
+      *>  SHOP NORMALLY HANDLES A GDG. ACCT-OUT IS THE ONE EXCEPTION:
+      *>  THE DATASET NAME IS BUILT IN 1000-INIT FROM WS-CURRENT-DATE SO
+      *>  EACH CYCLE PRODUCES ITS OWN DATE-STAMPED GENERATION, AND
+      *>  9300-ROLL-GENERATION RENAMES THE PRIOR ONE FORWARD, BECAUSE
+      *>  THIS RUN-BOOK'S GENERATION RETENTION IS A PROPERTY OF THIS
+      *>  PROGRAM RATHER THAN SOMETHING A GDG DEFINITION IS SET UP TO
+      *>  DO FOR IT. KEEP THIS DYNAMIC-ASSIGN/RENAME PATTERN CONFINED TO
+      *>  ACCT-OUT - DO NOT SPREAD IT TO THE OTHER FILES BELOW
+           SELECT ACCT-OUT ASSIGN TO WS-ACCT-OUT-FILENAME
+            ORGANIZATION IS  SEQUENTIAL
+            FILE STATUS IS WS-F03-FS.
+
+      *>  TINY CONTROL FILE THAT REMEMBERS THE NAME OF THE GENERATION
+      *>  WRITTEN BY THE LAST CLEAN RUN, SO IT CAN BE RENAMED FORWARD
+      *>  TO THE "BEFORE" GENERATION WHEN THE NEXT CYCLE STARTS
+           SELECT OPTIONAL ACCT-GEN-PTR ASSIGN TO ACCTGENP
+            ORGANIZATION IS  SEQUENTIAL
+            FILE STATUS IS WS-F07-FS.
+
+      *>  REJECT FILE FOR MOVEMENTS THAT DO NOT MATCH A MASTER ACCOUNT
+           SELECT MVT-REJ  ASSIGN TO MVTREJ
+            ORGANIZATION IS  SEQUENTIAL
+            FILE STATUS IS WS-F04-FS.
+
+      *>  EXCEPTION LISTING FOR ACCOUNTS THAT WOULD OVERFLOW F01-BALANCE
+           SELECT ACCT-EXCPT ASSIGN TO ACCTEXC
+            ORGANIZATION IS  SEQUENTIAL
+            FILE STATUS IS WS-F05-FS.
+
+      *>  CHECKPOINT FILE FOR RESTART OF A LONG MOVEMENT RUN
+           SELECT OPTIONAL RESTART-FILE ASSIGN TO RESTFILE
+            ORGANIZATION IS  RELATIVE
+            ACCESS MODE IS   RANDOM
+            RELATIVE KEY IS  WS-RESTART-RRN
+            FILE STATUS IS WS-F06-FS.
+
+      *>  PER-ACCOUNT TRANSACTION REGISTER - EVERY MOVEMENT APPLIED,
+      *>  IN APPLIED ORDER, ALONGSIDE THE SUMMARISED BALANCE EXTRACT
+           SELECT TXN-REG   ASSIGN TO TXNREG
+            ORGANIZATION IS  SEQUENTIAL
+            FILE STATUS IS WS-F08-FS.
+
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+
+       FD  ACCT-IN RECORDING MODE F.
+       01  ACCT-IN-DATA                 PIC X(80).
+
+      * OPTIONAL LEADING HEADER / TRAILING CONTROL RECORD ON ACCT-IN
+      * SHARE THE SAME BYTE POSITIONS AS ACCT-IN-DATA ABOVE (SAME FD) -
+      * THE DETAIL RECORD LAYOUT IS NEVER RELOCATED TO MAKE ROOM FOR
+      * THESE. 8000-READ-ACCT-IN TELLS A CONTROL RECORD APART FROM A
+      * DETAIL RECORD BY ITS LITERAL 'HDR'/'TRL' TAG *PLUS* A
+      * POSITIONAL CHECK - THE HEADER TAG IS ONLY HONOURED ON THE
+      * VERY FIRST PHYSICAL RECORD OF THE FILE, AND THE TRAILER TAG
+      * ONLY WHEN ITS RECORD COUNT MATCHES WHAT HAS ACTUALLY BEEN READ
+      * SO FAR - SO AN ACCOUNT NUMBER THAT HAPPENS TO SPELL "HDR"/
+      * "TRL" IS NOT MISTAKEN FOR A CONTROL RECORD
+       01  ACCT-IN-HDR-REC.
+           05  HDR-TAG-F01               PIC X(03).
+           05  HDR-RUN-DATE-F01          PIC X(08).
+           05  HDR-EXPECTED-CNT-F01      PIC 9(08).
+           05  FILLER                    PIC X(61).
+
+       01  ACCT-IN-TRL-REC.
+           05  TRL-TAG-F01               PIC X(03).
+           05  TRL-RECORD-COUNT-F01      PIC 9(08).
+           05  TRL-CONTROL-TOTAL-F01     PIC 9(09).
+           05  FILLER                    PIC X(60).
+
+       FD  MOV-REC RECORDING MODE F.
+       01  MOUV-FIELDS                  PIC X(80).
+
+      * SAME HEADER/TRAILER CONVENTION AS ACCT-IN ABOVE
+       01  MOV-REC-HDR-REC.
+           05  HDR-TAG-F02               PIC X(03).
+           05  HDR-RUN-DATE-F02          PIC X(08).
+           05  HDR-EXPECTED-CNT-F02      PIC 9(08).
+           05  FILLER                    PIC X(61).
+
+       01  MOV-REC-TRL-REC.
+           05  TRL-TAG-F02               PIC X(03).
+           05  TRL-RECORD-COUNT-F02      PIC 9(08).
+           05  TRL-CONTROL-TOTAL-F02     PIC 9(09).
+           05  FILLER                    PIC X(60).
+
+       FD  ACCT-OUT RECORDING MODE F.
+       01  ACCT-OUT-DATA                 PIC X(80).
+
+       FD  MVT-REJ RECORDING MODE F.
+       01  MVT-REJ-DATA                  PIC X(80).
+
+       FD  ACCT-EXCPT RECORDING MODE F.
+       01  ACCT-EXCPT-DATA                PIC X(80).
+
+      *>  WIDE ENOUGH TO HOLD WS-REC-CHECKPOINT, WHICH CARRIES THE
+      *>  IN-FLIGHT ACCUMULATORS AS WELL AS THE READ POSITIONS SO A
+      *>  RESTART DOES NOT UNDERSTATE TOTALS FOR A CRASH MID-ACCOUNT
+       FD  RESTART-FILE.
+       01  RESTART-FILE-DATA              PIC X(130).
+
+       FD  ACCT-GEN-PTR.
+       01  ACCT-GEN-PTR-DATA               PIC X(20).
+
+       FD  TXN-REG RECORDING MODE F.
+       01  TXN-REG-DATA                    PIC X(80).
+
+      *-------------------------
+       WORKING-STORAGE SECTION.
+      *-------------------------
+       01 WS-COUNTERS.
+           05 WS-NO-READ-F01               PIC 9(8).
+           05 WS-NO-READ-F02               PIC 9(8).
+           05 WS-NO-RECORD-MATCH           PIC 9(8).
+           05 WS-NO-WRITE-REC              PIC 9(8).
+           05 WS-NO-REJECT-REC             PIC 9(8).
+           05 WS-NO-EXCPT-REC              PIC 9(8).
+           05 WS-NO-TXN-REC                PIC 9(8).
+
+       01 WS-RECON-TOTALS.
+           05 WS-TOTAL-BEGIN-BAL           PIC S9(09)    VALUE ZERO.
+           05 WS-TOTAL-MVT-APPLIED         PIC S9(09)    VALUE ZERO.
+           05 WS-TOTAL-END-BAL             PIC S9(09)    VALUE ZERO.
+           05 WS-TOTAL-CHECK               PIC S9(09)    VALUE ZERO.
+           05 WS-RECON-OK-SW               PIC X(01)     VALUE 'Y'.
+              88 WS-RECON-OK                VALUE 'Y'.
+              88 WS-RECON-NOT-OK            VALUE 'N'.
+
+       01 WS-FILE-STATUS.
+           05 WS-F01-FS                 PIC X(2).
+           05 WS-F02-FS                 PIC X(2).
+           05 WS-F03-FS                 PIC X(2).
+           05 WS-F04-FS                 PIC X(2).
+           05 WS-F05-FS                 PIC X(2).
+           05 WS-F06-FS                 PIC X(2).
+           05 WS-F07-FS                 PIC X(2).
+           05 WS-F08-FS                 PIC X(2).
+
+       01 WS-F01-END-OF-FILE           PIC X(5) VALUE 'FALSE'.
+          88 WS-F01-EOF                VALUE 'TRUE'.
+          88 WS-F01-NOT-EOF            VALUE 'FALSE'.
+
+       01 WS-F02-END-OF-FILE           PIC X(5) VALUE 'FALSE'.
+           88 WS-F02-EOF                VALUE 'TRUE'.
+           88 WS-F02-NOT-EOF            VALUE 'FALSE'.
+
+      * THIS FILE REPRESENTS THE BANK ACCOUNTS LIST WE WANT TO UPDATE
+      * THEIR BALANCE
+       01 WS-REC-F01.
+           05  F01-ACCT-NO               PIC X(07).
+           05  F01-CUSTOMER-NAME         PIC X(20).
+      *>   SIGNED SO A DEBIT THAT TAKES THE BALANCE NEGATIVE (WITHOUT
+      *>   OVERFLOWING THE PICTURE'S MAGNITUDE) IS STORED HONESTLY
+      *>   INSTEAD OF FALLING THROUGH ON SIZE ERROR - SAME WIDTH AS
+      *>   THE UNSIGNED PIC 9(3) THIS REPLACES, SO ACCT-IN/ACCT-OUT
+      *>   RECORD LAYOUTS ARE UNCHANGED
+           05  F01-BALANCE               PIC S9(3).
+
+      * THIS FILE REPRESENTS THE MVT FILE WHICH CONTAINS TRANSACTIONS
+      * TO UPDATE / MANY TRANSACTIONS CAN BE PRESENT IN THIS FILE
+      * FOR THE SAME BANK ACCOUNT
+       01 WS-REC-F02.
+         05  F02-MVT-ACCT-NO             PIC X(07).
+         05  F02-MVT-TYPE                PIC X(01).
+            88  F02-MVT-IS-CREDIT         VALUE 'C'.
+            88  F02-MVT-IS-DEBIT          VALUE 'D'.
+         05  F02-MVT                     PIC 9(3).
+
+      * REJECT RECORD: ORIGINAL MOVEMENT PLUS THE REASON IT WAS REJECTED
+       01  WS-REC-MVT-REJ.
+           05  REJ-MVT-ACCT-NO            PIC X(07).
+           05  REJ-MVT-TYPE               PIC X(01).
+           05  REJ-MVT                    PIC 9(3).
+           05  REJ-REASON-CODE            PIC X(02).
+           05  REJ-REASON-TEXT            PIC X(30).
+
+      * EXCEPTION RECORD: ACCOUNT WHOSE UPDATED BALANCE WOULD OVERFLOW
+       01  WS-REC-ACCT-EXCPT.
+           05  EXC-ACCT-NO                PIC X(07).
+           05  EXC-CUSTOMER-NAME          PIC X(20).
+      *>   SIGNED TO MATCH F01-BALANCE, WHICH CAN BE NEGATIVE BY THE
+      *>   TIME AN ACCOUNT IS ROUTED HERE
+           05  EXC-OLD-BALANCE            PIC S9(3).
+           05  EXC-MVT-APPLIED            PIC S9(3).
+           05  EXC-REASON-CODE            PIC X(02).
+           05  EXC-REASON-TEXT            PIC X(30).
+
+      * TRANSACTION REGISTER RECORD: ONE PER MOVEMENT APPLIED, IN THE
+      * ORDER APPLIED, NUMBERED WITHIN ITS OWN ACCOUNT
+       01  WS-REC-TXN-REG.
+           05  TXN-ACCT-NO                PIC X(07).
+           05  TXN-SEQ-NO                 PIC 9(05).
+           05  TXN-MVT-TYPE               PIC X(01).
+           05  TXN-MVT-AMOUNT             PIC S9(3).
+           05  FILLER                     PIC X(64).
+
+       01  WS-TXN-SEQ-NO                 PIC 9(05) VALUE ZERO.
+
+       01  WS-DISPLAY-BALANCE            PIC  $ZZ,ZZ9.99 VALUE ZERO.
+
+       01  WS-SAVE-ACCT-NO               PIC X(07).
+       01  WS-F01-FIRST-READ-SW          PIC X(01) VALUE 'Y'.
+           88  WS-F01-FIRST-READ          VALUE 'Y'.
+           88  WS-F01-NOT-FIRST-READ      VALUE 'N'.
+       01  WS-F02-FIRST-READ-SW          PIC X(01) VALUE 'Y'.
+           88  WS-F02-FIRST-READ          VALUE 'Y'.
+           88  WS-F02-NOT-FIRST-READ      VALUE 'N'.
+
+      * HEADER / TRAILER CONTROL RECORD TRACKING (OPTIONAL ON BOTH FILES)
+       01  WS-F01-HDR-SW                 PIC X(01) VALUE 'N'.
+           88  WS-F01-HDR-PRESENT         VALUE 'Y'.
+       01  WS-F01-TRL-SW                 PIC X(01) VALUE 'N'.
+           88  WS-F01-TRL-PRESENT         VALUE 'Y'.
+       01  WS-F01-EXPECTED-CNT           PIC 9(08) VALUE ZERO.
+       01  WS-F01-TRL-RECORD-COUNT       PIC 9(08) VALUE ZERO.
+       01  WS-F01-TRL-CONTROL-TOTAL      PIC 9(09) VALUE ZERO.
+
+      * RUNNING SUM OF EVERY DATA RECORD'S AMOUNT FIELD AS IT IS READ,
+      * KEPT SEPARATE FROM THE RECON TOTALS (WHICH ARE NETTED FOR
+      * EXCEPTIONS) SO THE TRAILER CONTROL TOTAL CHECK ALWAYS REFLECTS
+      * WHAT WAS LITERALLY ON THE FILE
+       01  WS-F01-BAL-CONTROL-TOTAL      PIC 9(09) VALUE ZERO.
+       01  WS-F02-MVT-CONTROL-TOTAL      PIC 9(09) VALUE ZERO.
+
+       01  WS-F02-HDR-SW                 PIC X(01) VALUE 'N'.
+           88  WS-F02-HDR-PRESENT         VALUE 'Y'.
+       01  WS-F02-TRL-SW                 PIC X(01) VALUE 'N'.
+           88  WS-F02-TRL-PRESENT         VALUE 'Y'.
+       01  WS-F02-EXPECTED-CNT           PIC 9(08) VALUE ZERO.
+       01  WS-F02-TRL-RECORD-COUNT       PIC 9(08) VALUE ZERO.
+       01  WS-F02-TRL-CONTROL-TOTAL      PIC 9(09) VALUE ZERO.
+
+      * RESTART / CHECKPOINT DATA FOR LONG MOVEMENT RUNS
+      * IN ADDITION TO THE READ POSITIONS, THIS CARRIES EVERY RUNNING
+      * ACCUMULATOR THAT 2000-MAIN-PROCESS/3000-CALCUL-SUM BUILD UP SO
+      * A CHECKPOINT LANDING MID-ACCOUNT CAN BE RESUMED WITHOUT
+      * UNDERSTATING THE SUMMED MOVEMENT, THE TRANSACTION REGISTER
+      * SEQUENCE, OR ANY OF THE RUN'S COUNTERS/RECON TOTALS
+       01  WS-REC-CHECKPOINT.
+           05  CKPT-SAVE-ACCT-NO          PIC X(07).
+           05  CKPT-SAVE-MVT-ACCT-NO      PIC X(07).
+           05  CKPT-NO-READ-F01           PIC 9(8).
+           05  CKPT-NO-READ-F02           PIC 9(8).
+           05  CKPT-TOTAL-SUM             PIC S9(3).
+           05  CKPT-TXN-SEQ-NO            PIC 9(05).
+           05  CKPT-NO-RECORD-MATCH       PIC 9(8).
+           05  CKPT-NO-WRITE-REC          PIC 9(8).
+           05  CKPT-NO-REJECT-REC         PIC 9(8).
+           05  CKPT-NO-EXCPT-REC          PIC 9(8).
+           05  CKPT-NO-TXN-REC            PIC 9(8).
+           05  CKPT-TOTAL-BEGIN-BAL       PIC S9(9).
+           05  CKPT-TOTAL-MVT-APPLIED     PIC S9(9).
+           05  CKPT-TOTAL-END-BAL         PIC S9(9).
+      *>   IN-FLIGHT GENERATION NAME, SO A RESTART THAT CROSSES A
+      *>   CALENDAR DAY STILL APPENDS TO THE SAME PARTIAL ACCT-OUT
+      *>   GENERATION THE ABORTED RUN WAS WRITING RATHER THAN A
+      *>   GENERATION RECOMPUTED FROM TODAY'S DATE
+           05  CKPT-ACCT-OUT-FILENAME     PIC X(20).
+      *>   OVERFLOW FLAG FOR THE ACCOUNT THAT WAS IN FLIGHT AT
+      *>   CHECKPOINT TIME - SEE WS-MVT-OVERFLOW-SW BELOW
+           05  CKPT-MVT-OVERFLOW-SW       PIC X(01).
+      *>   'Y' ONLY WHEN THIS CHECKPOINT WAS TAKEN WHILE A MASTER
+      *>   ACCOUNT'S MOVEMENTS WERE STILL BEING SUMMED IN
+      *>   3000-CALCUL-SUM (AS OPPOSED TO THE MASTER-ONLY OR REJECT
+      *>   LOOPS IN 2000-MAIN-PROCESS) - SEE WS-MID-SUM-SW BELOW
+           05  CKPT-MID-SUM-SW            PIC X(01).
+
+       01  WS-CHECKPOINT-INTERVAL        PIC 9(5) VALUE 1000.
+       01  WS-CKPT-QUOTIENT              PIC 9(8).
+       01  WS-CKPT-REMAINDER              PIC 9(5).
+       01  WS-RESTART-RRN                 PIC 9(4) COMP.
+
+       01  WS-RESTART-SW                 PIC X(01) VALUE 'N'.
+           88  WS-RESTART-REQUESTED       VALUE 'Y'.
+           88  WS-NOT-RESTART-REQUESTED   VALUE 'N'.
+
+      * TRUE ONLY UNTIL THE ACCOUNT THAT WAS IN FLIGHT AT CHECKPOINT
+      * TIME HAS BEEN RE-ENTERED ONCE - KEEPS 2000-MAIN-PROCESS FROM
+      * RESETTING WS-TXN-SEQ-NO OUT FROM UNDER THE RESTORED CHECKPOINT
+       01  WS-RESUME-PENDING-SW          PIC X(01) VALUE 'N'.
+           88  WS-RESUME-PENDING          VALUE 'Y'.
+           88  WS-NO-RESUME-PENDING       VALUE 'N'.
+
+      * TRUE WHILE 2000-MAIN-PROCESS IS INSIDE THE PERFORM OF
+      * 3000-CALCUL-SUM THAT SUMS ONE ACCOUNT'S MOVEMENTS - A
+      * CHECKPOINT TAKEN WHILE THIS IS TRUE MAY LAND ON THE EXACT
+      * MOVEMENT READ THAT CROSSES INTO THE NEXT ACCOUNT, SO THE
+      * CHECKPOINTED WS-TOTAL-SUM IS NOT YET APPLIED TO ANY BALANCE -
+      * CARRIED THROUGH THE CHECKPOINT AS CKPT-MID-SUM-SW SO A RESTART
+      * KNOWS WHETHER WS-TOTAL-SUM STILL BELONGS TO THE ACCOUNT THAT
+      * WAS IN FLIGHT, REGARDLESS OF WHICH EVALUATE BRANCH THE
+      * REPOSITIONED FILES HAPPEN TO LAND ON
+       01  WS-MID-SUM-SW                 PIC X(01) VALUE 'N'.
+           88  WS-MID-SUM-ACTIVE          VALUE 'Y'.
+           88  WS-NOT-MID-SUM             VALUE 'N'.
+
+      * TRUE ONLY WHILE 1100-REPOSITION-FILES IS RE-READING ACCT-IN TO
+      * REBUILD FILE POSITION AFTER A RESTART - WS-TOTAL-BEGIN-BAL WAS
+      * ALREADY RESTORED FROM THE CHECKPOINT AT THAT POINT, SO THESE
+      * CATCH-UP READS MUST NOT ADD EACH BALANCE INTO IT A SECOND TIME
+       01  WS-REPOSITIONING-SW           PIC X(01) VALUE 'N'.
+           88  WS-REPOSITIONING           VALUE 'Y'.
+           88  WS-NOT-REPOSITIONING       VALUE 'N'.
+
+      * SET WHEN AN INDIVIDUAL COMPUTE OF WS-TOTAL-SUM WOULD OVERFLOW
+      * ITS PICTURE WHILE SEVERAL MOVEMENTS FOR ONE ACCOUNT ARE STILL
+      * BEING SUMMED - STOPS THE RUNNING TOTAL FROM SILENTLY WRAPPING
+      * BEFORE THE END-OF-ACCOUNT BALANCE UPDATE EVER SEES IT
+       01  WS-MVT-OVERFLOW-SW            PIC X(01) VALUE 'N'.
+           88  WS-MVT-OVERFLOW            VALUE 'Y'.
+           88  WS-NO-MVT-OVERFLOW         VALUE 'N'.
+
+       01  WS-SAVE-MVT-ACCT-NO           PIC X(07).
+       01  WS-TOTAL-SUM                  PIC S9(3) VALUE ZERO.
+.
+       01   WS-USER-ABEND-CODE      PIC S9(04)   COMP.
+
+       01  WS-CURRENT-DATE.
+           05 WS-CC  PIC 9(2).
+           05 WS-YY  PIC 9(2).
+           05 WS-MM  PIC 9(2).
+           05 WS-DD  PIC 9(2).
+           05 WS-HH  PIC 9(2).
+           05 WS-MI  PIC 9(2).
+           05 WS-SS  PIC 9(2).
+
+      * RUN PARAMETER CARD (SYSIN) - USED TO REQUEST AUDIT-ONLY MODE
+       01  WS-RUN-PARM                   PIC X(20) VALUE SPACE.
+       01  WS-AUDIT-MODE-SW              PIC X(01) VALUE 'N'.
+           88  WS-AUDIT-MODE              VALUE 'Y'.
+           88  WS-NORMAL-MODE             VALUE 'N'.
+
+      * ACCT-OUT GENERATION NAMES - DATE-STAMPED CURRENT CYCLE PLUS
+      * THE FIXED "BEFORE" SLOT THE PRIOR CYCLE'S MASTER IS ROLLED TO
+       01  WS-ACCT-OUT-FILENAME          PIC X(20) VALUE SPACE.
+       01  WS-ACCT-OUT-BEFORE-FN         PIC X(20)
+                                         VALUE 'ACCTOUT.BEFORE'.
+       01  WS-PRIOR-GEN-NAME             PIC X(20) VALUE SPACE.
+
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+
+           PERFORM 1000-INIT
+              THRU 1000-INIT-END.
+
+           PERFORM 2000-MAIN-PROCESS
+              THRU 2000-MAIN-PROCESS-END
+               UNTIL WS-F01-EOF
+                 AND WS-F02-EOF
+
+           PERFORM 9000-END-PROCESS
+              THRU 9000-END-PROCESS-END.
+
+           PERFORM 9200-CLEAR-CHECKPOINT
+              THRU 9200-CLEAR-CHECKPOINT-END.
+
+           STOP RUN.
+
+      *-------------------
+       1000-INIT.
+      *-------------------
+
+           DISPLAY "***** INIT PROCESS *****".
+
+           MOVE SPACE TO WS-FILE-STATUS.
+           MOVE ZEROES TO WS-COUNTERS.
+
+      *>  OPTIONAL RUN PARAMETER (SYSIN PARM CARD) - "AUDIT" REQUESTS
+      *>  AN AUDIT-ONLY / DRY-RUN (NO WRITE TO ACCT-OUT)
+           ACCEPT WS-RUN-PARM FROM SYSIN.
+
+           IF WS-RUN-PARM(1:5) = "AUDIT"
+               SET WS-AUDIT-MODE TO TRUE
+               DISPLAY "***** AUDIT-ONLY MODE REQUESTED - ACCT-OUT "
+                       "WILL NOT BE UPDATED *****"
+           ELSE
+               SET WS-NORMAL-MODE TO TRUE
+           END-IF.
+
+           MOVE 1 TO WS-RESTART-RRN.
+
+           OPEN I-O RESTART-FILE.
+
+           IF WS-F06-FS = "00"
+
+               READ RESTART-FILE INTO WS-REC-CHECKPOINT
+                   INVALID KEY
+                       CONTINUE
+               END-READ
+
+               IF WS-F06-FS = "00"
+                   SET WS-RESTART-REQUESTED TO TRUE
+                   SET WS-RESUME-PENDING TO TRUE
+
+      *>           THE COUNTERS/TOTALS BELOW WERE ZEROED JUST ABOVE -
+      *>           RESTORE EVERYTHING EXCEPT THE READ-POSITION
+      *>           COUNTERS, WHICH MUST STAY AT ZERO SO
+      *>           1100-REPOSITION-FILES CAN REBUILD FILE POSITION
+      *>           BY RE-READING FROM THE TOP
+                   MOVE CKPT-NO-RECORD-MATCH   TO WS-NO-RECORD-MATCH
+                   MOVE CKPT-NO-WRITE-REC      TO WS-NO-WRITE-REC
+                   MOVE CKPT-NO-REJECT-REC     TO WS-NO-REJECT-REC
+                   MOVE CKPT-NO-EXCPT-REC      TO WS-NO-EXCPT-REC
+                   MOVE CKPT-NO-TXN-REC        TO WS-NO-TXN-REC
+                   MOVE CKPT-TOTAL-SUM         TO WS-TOTAL-SUM
+                   MOVE CKPT-TXN-SEQ-NO        TO WS-TXN-SEQ-NO
+                   MOVE CKPT-TOTAL-BEGIN-BAL   TO WS-TOTAL-BEGIN-BAL
+                   MOVE CKPT-TOTAL-MVT-APPLIED TO WS-TOTAL-MVT-APPLIED
+                   MOVE CKPT-TOTAL-END-BAL     TO WS-TOTAL-END-BAL
+                   MOVE CKPT-ACCT-OUT-FILENAME TO WS-ACCT-OUT-FILENAME
+                   MOVE CKPT-MVT-OVERFLOW-SW   TO WS-MVT-OVERFLOW-SW
+                   MOVE CKPT-MID-SUM-SW        TO WS-MID-SUM-SW
+
+      D            DISPLAY "RESTART CHECKPOINT FOUND - RESUMING RUN"
+               END-IF
+
+           ELSE
+
+               CONTINUE
+
+      D        DISPLAY "NO RESTART FILE PRESENT - STARTING FRESH: " WS-F06-FS
+
+           END-IF.
+
+           OPEN INPUT  ACCT-IN.
+
+           IF WS-F01-FS NOT = "00"
+
+      D      DISPLAY "ERROR OPEN FILE ACCT-IN: " WS-F01-FS
+
+             PERFORM 9999-ABEND
+                THRU 9999-ABEND-END
+
+           END-IF.
+
+           OPEN INPUT  MOV-REC.
+
+           IF WS-F02-FS NOT = "00"
+
+      D      DISPLAY "ERROR OPEN FILE MOV-REC: " WS-F02-FS
+
+             PERFORM 9999-ABEND
+                THRU 9999-ABEND-END
+
+           END-IF.
+
+      *    TODAY'S DATE IS CAPTURED FOR THE RUN REGARDLESS OF RESTART -
+      *    9100-RECON-REPORT DISPLAYS IT - BUT THE ACCT-OUT GENERATION
+      *    NAME ITSELF IS ONLY BUILT FROM IT ON A FRESH START. A
+      *    RESTART REUSES THE GENERATION NAME RESTORED FROM THE
+      *    CHECKPOINT ABOVE INSTEAD, SINCE IT MUST KEEP APPENDING TO
+      *    THE SAME PARTIAL GENERATION THE ABORTED RUN WAS WRITING -
+      *    RECOMPUTING FROM TODAY'S DATE WOULD POINT AT THE WRONG
+      *    FILE IF THE RESTART HAPPENS ON A LATER CALENDAR DAY
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+
+           IF WS-RESTART-REQUESTED
+               CONTINUE
+           ELSE
+               STRING 'ACCTOUT.' WS-CC WS-YY WS-MM WS-DD
+                   DELIMITED BY SIZE INTO WS-ACCT-OUT-FILENAME
+               END-STRING
+
+      *>       AN AUDIT/PREVIEW RUN MUST NEVER TOUCH THE REAL
+      *>       GENERATION - POINT IT AT A SEPARATE SCRATCH DATASET SO
+      *>       IT CANNOT COLLIDE WITH, OR BE MISTAKEN FOR, TODAY'S
+      *>       GENUINE ACCTOUT GENERATION
+               IF WS-AUDIT-MODE
+                   STRING 'ACCTOUT.' WS-CC WS-YY WS-MM WS-DD '.AUD'
+                       DELIMITED BY SIZE INTO WS-ACCT-OUT-FILENAME
+                   END-STRING
+               END-IF
+           END-IF.
+
+      *>  ROLLING THE PRIOR GENERATION FORWARD AND RECORDING THIS
+      *>  CYCLE'S NAME IN ACCT-GEN-PTR ONLY MAKES SENSE FOR A REAL
+      *>  PRODUCTION RUN - AN AUDIT/PREVIEW RUN MUST LEAVE THE
+      *>  GENERATION HISTORY COMPLETELY UNTOUCHED
+           IF WS-AUDIT-MODE
+               CONTINUE
+           ELSE
+               PERFORM 9300-ROLL-GENERATION
+                  THRU 9300-ROLL-GENERATION-END
+           END-IF.
+
+      *    A RESTART RUN APPENDS TO THE PRIOR RUN'S PARTIAL OUTPUT
+      *    INSTEAD OF TRUNCATING IT
+           IF WS-RESTART-REQUESTED
+               OPEN EXTEND ACCT-OUT
+           ELSE
+               OPEN OUTPUT ACCT-OUT
+           END-IF.
+
+           IF WS-F03-FS NOT = "00"
+
+      D      DISPLAY "ERROR OPEN FILE ACCT-OUT: " WS-F03-FS
+
+             PERFORM 9999-ABEND
+                 THRU 9999-ABEND-END
+
+           END-IF.
+
+           IF WS-RESTART-REQUESTED
+               OPEN EXTEND MVT-REJ
+           ELSE
+               OPEN OUTPUT MVT-REJ
+           END-IF.
+
+           IF WS-F04-FS NOT = "00"
+
+      D      DISPLAY "ERROR OPEN FILE MVT-REJ: " WS-F04-FS
+
+             PERFORM 9999-ABEND
+                 THRU 9999-ABEND-END
+
+           END-IF.
+
+           IF WS-RESTART-REQUESTED
+               OPEN EXTEND ACCT-EXCPT
+           ELSE
+               OPEN OUTPUT ACCT-EXCPT
+           END-IF.
+
+           IF WS-F05-FS NOT = "00"
+
+      D      DISPLAY "ERROR OPEN FILE ACCT-EXCPT: " WS-F05-FS
+
+             PERFORM 9999-ABEND
+                 THRU 9999-ABEND-END
+
+           END-IF.
+
+           IF WS-RESTART-REQUESTED
+               OPEN EXTEND TXN-REG
+           ELSE
+               OPEN OUTPUT TXN-REG
+           END-IF.
+
+           IF WS-F08-FS NOT = "00"
+
+      D      DISPLAY "ERROR OPEN FILE TXN-REG: " WS-F08-FS
+
+             PERFORM 9999-ABEND
+                 THRU 9999-ABEND-END
+
+           END-IF.
+
+           IF WS-RESTART-REQUESTED
+
+               PERFORM 1100-REPOSITION-FILES
+                  THRU 1100-REPOSITION-FILES-END
+
+      *>       THE CHECKPOINT MAY HAVE BEEN TAKEN ON A MASTER-ONLY OR
+      *>       REJECT-LOOP READ, WHERE THERE IS NO OUTSTANDING SUMMED
+      *>       TOTAL TO WORRY ABOUT - IN THAT CASE WS-RESUME-PENDING
+      *>       HAS NOTHING SPECIAL LEFT TO DO AND MUST NOT BE LEFT SET,
+      *>       OR IT WOULD WRONGLY SUPPRESS THE TXN-SEQ-NO/OVERFLOW
+      *>       RESET FOR WHATEVER UNRELATED ACCOUNT NEXT MATCHES
+               IF WS-RESUME-PENDING AND WS-NOT-MID-SUM
+                   SET WS-NO-RESUME-PENDING TO TRUE
+               END-IF
+
+      *>       THE CHECKPOINT WAS TAKEN MID-SUM AND THE MOVEMENT READ
+      *>       THAT FOLLOWED IT ALREADY CROSSED INTO THE NEXT ACCOUNT -
+      *>       THE REPOSITIONED MASTER IS STILL SITTING ON THE
+      *>       ACCOUNT THE OUTSTANDING CKPT-TOTAL-SUM BELONGS TO, SO
+      *>       APPLY IT AND ADVANCE PAST THAT MASTER BEFORE
+      *>       2000-MAIN-PROCESS'S EVALUATE EVER RUNS - OTHERWISE THE
+      *>       EVALUATE WOULD TAKE THE "MASTER LOWER" BRANCH AND WRITE
+      *>       THIS ACCOUNT OUT WITH ITS ORIGINAL, UNUPDATED BALANCE
+               IF WS-RESUME-PENDING AND WS-MID-SUM-ACTIVE
+                   AND F01-ACCT-NO < F02-MVT-ACCT-NO
+                   PERFORM 1150-RESUME-IN-FLIGHT-ACCT
+                      THRU 1150-RESUME-IN-FLIGHT-ACCT-END
+               END-IF
+
+           ELSE
+
+      *        INITIAL READ OF EACH INPUT FILE
+
+               PERFORM 8000-READ-ACCT-IN
+                  THRU 8000-READ-ACCT-IN-END
+      *        FIRST ACCOUNT NUMBER BEING TREATED
+               MOVE F01-ACCT-NO TO WS-SAVE-ACCT-NO
+
+               PERFORM 8000-READ-MVT
+                  THRU 8000-READ-MVT-END
+      *        FIRST MVT FROM THE FILE
+               MOVE F02-MVT-ACCT-NO TO WS-SAVE-MVT-ACCT-NO
+
+           END-IF.
+
+      *>  ON A FRESH START WS-TOTAL-SUM HAS NO IN-FLIGHT ACCOUNT TO
+      *>  CARRY FORWARD. ON A RESTART IT WAS ALREADY RESTORED FROM
+      *>  THE CHECKPOINT ABOVE AND MUST NOT BE RE-ZEROED HERE.
+           IF NOT WS-RESTART-REQUESTED
+               INITIALIZE WS-TOTAL-SUM
+           END-IF.
+
+      *-------------------
+       1000-INIT-END.
+      *-------------------
+           EXIT.
+
+      *-------------------
+       1100-REPOSITION-FILES.
+      *-------------------
+
+      D    DISPLAY "REPOSITIONING INPUT FILES TO LAST CHECKPOINT".
+      D    DISPLAY "CHECKPOINT NO-READ-F01: " CKPT-NO-READ-F01
+      D             " NO-READ-F02: " CKPT-NO-READ-F02.
+
+      *>  WS-TOTAL-BEGIN-BAL WAS ALREADY RESTORED FROM THE CHECKPOINT
+      *>  IN 1000-INIT - THESE CATCH-UP READS MUST NOT ADD EACH
+      *>  BALANCE INTO IT AGAIN. SET FOR THE DURATION OF THE READS
+      *>  BELOW ONLY (8000-READ-ACCT-IN CHECKS IT)
+           SET WS-REPOSITIONING TO TRUE.
+
+           PERFORM 8000-READ-ACCT-IN
+              THRU 8000-READ-ACCT-IN-END
+               UNTIL WS-NO-READ-F01 >= CKPT-NO-READ-F01
+                  OR WS-F01-EOF
+
+           SET WS-NOT-REPOSITIONING TO TRUE.
+
+           PERFORM UNTIL WS-NO-READ-F02 >= CKPT-NO-READ-F02
+                      OR WS-F02-EOF
+
+               PERFORM 8000-READ-MVT
+                  THRU 8000-READ-MVT-END
+
+               MOVE F02-MVT-ACCT-NO TO WS-SAVE-MVT-ACCT-NO
+
+           END-PERFORM.
+
+      D    DISPLAY "RESUMING AT MASTER " F01-ACCT-NO
+      D             " / MOVEMENT " F02-MVT-ACCT-NO.
+
+      *-------------------
+       1100-REPOSITION-FILES-END.
+      *-------------------
+           EXIT.
+
+      *-------------------
+       1150-RESUME-IN-FLIGHT-ACCT.
+      *-------------------
+
+      *>  ONLY REACHED WHEN THE CHECKPOINTED TOTAL WAS LEFT STRANDED
+      *>  BY A CHECKPOINT TAKEN ON THE EXACT MOVEMENT READ THAT
+      *>  CROSSED AN ACCOUNT BOUNDARY - FINISH THIS ACCOUNT THE SAME
+      *>  WAY THE WHEN = BRANCH OF 2000-MAIN-PROCESS WOULD HAVE
+
+      D    DISPLAY "RESUMING IN-FLIGHT ACCOUNT AT CHECKPOINT BOUNDARY: "
+      D            F01-ACCT-NO.
+
+           IF WS-MVT-OVERFLOW
+               PERFORM 8000-WRITE-ACCT-EXCPT
+                  THRU 8000-WRITE-ACCT-EXCPT-END
+           ELSE
+               COMPUTE F01-BALANCE = F01-BALANCE + WS-TOTAL-SUM
+                   ON SIZE ERROR
+                       PERFORM 8000-WRITE-ACCT-EXCPT
+                          THRU 8000-WRITE-ACCT-EXCPT-END
+                   NOT ON SIZE ERROR
+                       PERFORM 8000-WRITE-F03
+                          THRU 8000-WRITE-F03-END
+               END-COMPUTE
+           END-IF
+
+           ADD WS-TOTAL-SUM TO WS-TOTAL-MVT-APPLIED.
+
+           INITIALIZE WS-TOTAL-SUM.
+
+           SET WS-NO-RESUME-PENDING TO TRUE.
+           SET WS-NOT-MID-SUM TO TRUE.
+
+      *>  THE IN-FLIGHT MASTER HAS NOW BEEN FINALISED AND WRITTEN -
+      *>  ADVANCE PAST IT SO 2000-MAIN-PROCESS PICKS UP WITH THE NEXT
+      *>  MASTER, EXACTLY AS THE WHEN = BRANCH WOULD HAVE LEFT THINGS
+           PERFORM 8000-READ-ACCT-IN
+              THRU 8000-READ-ACCT-IN-END.
+
+           MOVE F02-MVT-ACCT-NO TO WS-SAVE-MVT-ACCT-NO.
+
+      *-------------------
+       1150-RESUME-IN-FLIGHT-ACCT-END.
+      *-------------------
+           EXIT.
+
+      *-------------------
+       2000-MAIN-PROCESS.
+      *-------------------
+
+           EVALUATE TRUE
+
+           WHEN  F01-ACCT-NO < F02-MVT-ACCT-NO
+
+      D       DISPLAY "<<<MASTER LOWER MVT: " F02-MVT-ACCT-NO
+
+               PERFORM UNTIL F01-ACCT-NO >= WS-SAVE-MVT-ACCT-NO
+                          OR WS-F01-EOF
+
+                   PERFORM 8000-WRITE-F03
+                      THRU 8000-WRITE-F03-END
+
+      *            IN THIS CASE THE MASTER FILE KEY IS LOWER SO SE HAVE TO
+      *            READ TO FILE TO BE AT SAME LEVEL OF MVT FILE
+                   PERFORM 8000-READ-ACCT-IN
+                      THRU 8000-READ-ACCT-IN-END
+
+      *            A STRETCH OF MASTER-ONLY ACCOUNTS CAN RUN LONG
+      *            ENOUGH ON ITS OWN TO WANT RESTART PROTECTION TOO -
+      *            CHECKPOINT ON THE SAME READ-COUNT INTERVAL AS
+      *            3000-CALCUL-SUM, KEYED OFF THE COUNTER THIS LOOP
+      *            ACTUALLY ADVANCES
+                   DIVIDE WS-NO-READ-F01 BY WS-CHECKPOINT-INTERVAL
+                       GIVING WS-CKPT-QUOTIENT
+                       REMAINDER WS-CKPT-REMAINDER
+
+                   IF WS-CKPT-REMAINDER = ZERO
+                       PERFORM 7000-WRITE-CHECKPOINT
+                          THRU 7000-WRITE-CHECKPOINT-END
+                   END-IF
+
+               END-PERFORM
+
+           WHEN  F01-ACCT-NO = F02-MVT-ACCT-NO
+
+      D         DISPLAY "=== MASTER = MVT: " F02-MVT-ACCT-NO
+
+      *         SEQUENCE NUMBER FOR THE TRANSACTION REGISTER STARTS
+      *         OVER AT THE FIRST MOVEMENT OF EACH ACCOUNT - EXCEPT
+      *         WHEN RESUMING THE ACCOUNT THAT WAS STILL IN FLIGHT AT
+      *         CHECKPOINT TIME, WHERE IT WAS ALREADY RESTORED IN
+      *         1000-INIT AND MUST NOT BE RENUMBERED FROM SCRATCH
+                IF WS-RESUME-PENDING
+                    SET WS-NO-RESUME-PENDING TO TRUE
+                ELSE
+                    MOVE ZERO TO WS-TXN-SEQ-NO
+                    SET WS-NO-MVT-OVERFLOW TO TRUE
+                END-IF
+
+      *         IN THIS CASE WE HAVE TO READ THE MVT FILE SEVERAL TIMES
+      *         BECAUSE THERE MIGHT BE SEVERAL MVTS FOR THE SAME ACCOUNT
+      *         WS-MID-SUM-ACTIVE IS ON FOR THE DURATION OF THIS
+      *         PERFORM SO A CHECKPOINT TAKEN INSIDE IT (SEE
+      *         7000-WRITE-CHECKPOINT) KNOWS WS-TOTAL-SUM IS STILL
+      *         OUTSTANDING AGAINST THE CURRENT MASTER, NOT YET APPLIED
+                SET WS-MID-SUM-ACTIVE TO TRUE
+
+                PERFORM 3000-CALCUL-SUM
+                   THRU 3000-CALCUL-SUM-END
+                    UNTIL F02-MVT-ACCT-NO > WS-SAVE-MVT-ACCT-NO
+                       OR WS-F02-EOF
+
+                SET WS-NOT-MID-SUM TO TRUE
+
+                ADD WS-TOTAL-SUM TO WS-TOTAL-MVT-APPLIED
+
+      *         IF THE RUNNING TOTAL ITSELF ALREADY OVERFLOWED WHILE
+      *         SUMMING THIS ACCOUNT'S MOVEMENTS, DO NOT TRUST IT FOR
+      *         THE BALANCE UPDATE - ROUTE STRAIGHT TO ACCT-EXCPT THE
+      *         SAME WAY A SIZE ERROR ON THE BALANCE UPDATE ITSELF IS
+                IF WS-MVT-OVERFLOW
+                    PERFORM 8000-WRITE-ACCT-EXCPT
+                       THRU 8000-WRITE-ACCT-EXCPT-END
+                ELSE
+                    COMPUTE F01-BALANCE = F01-BALANCE + WS-TOTAL-SUM
+                        ON SIZE ERROR
+                            PERFORM 8000-WRITE-ACCT-EXCPT
+                               THRU 8000-WRITE-ACCT-EXCPT-END
+                        NOT ON SIZE ERROR
+                            PERFORM 8000-WRITE-F03
+                               THRU 8000-WRITE-F03-END
+                    END-COMPUTE
+                END-IF
+
+               INITIALIZE WS-TOTAL-SUM
+
+               MOVE F02-MVT-ACCT-NO TO WS-SAVE-MVT-ACCT-NO
+
+                 PERFORM 8000-READ-ACCT-IN
+                    THRU 8000-READ-ACCT-IN-END
+
+           WHEN OTHER
+
+      *       WE ARE IN THE CASE: F01-ACCT-NO > F02-MVT-ACCT-NO
+
+      D       DISPLAY ">>> MASTER GREATER MVT " F02-MVT-ACCT-NO
+
+      *        IN THIS CASE WE HAVE TO READ THE MVT FILE SEVERAL TIMES
+      *        BECAUSE IT CONTAINS KEY THAT ARE NOT PRESENT IN THE MASTER
+      *        WHICH IS AN ERROR
+               PERFORM UNTIL F02-MVT-ACCT-NO >= F01-ACCT-NO
+                   OR WS-F02-EOF
+
+      D            DISPLAY "__MVT NOT FOUND IN MASTER: " F02-MVT-ACCT-NO
+
+                    PERFORM 8000-WRITE-MVT-REJ
+                       THRU 8000-WRITE-MVT-REJ-END
+
+                    PERFORM 8000-READ-MVT
+                       THRU 8000-READ-MVT-END
+
+                    MOVE F02-MVT-ACCT-NO TO WS-SAVE-MVT-ACCT-NO
+
+      *             A LONG RUN OF UNMATCHED MOVEMENTS DESERVES THE SAME
+      *             RESTART PROTECTION AS THE MATCHED CASE - CHECKPOINT
+      *             ON THE SAME INTERVAL, KEYED OFF THE COUNTER THIS
+      *             LOOP ACTUALLY ADVANCES
+                    DIVIDE WS-NO-READ-F02 BY WS-CHECKPOINT-INTERVAL
+                        GIVING WS-CKPT-QUOTIENT
+                        REMAINDER WS-CKPT-REMAINDER
+
+                    IF WS-CKPT-REMAINDER = ZERO
+                        PERFORM 7000-WRITE-CHECKPOINT
+                           THRU 7000-WRITE-CHECKPOINT-END
+                    END-IF
+
+                END-PERFORM
+
+           END-EVALUATE.
+
+      *-------------------
+       2000-MAIN-PROCESS-END.
+      *-------------------
+           EXIT.
+
+      *-------------------
+       3000-CALCUL-SUM.
+      *-------------------
+
+      *    'D' = DEBIT (SUBTRACT FROM BALANCE) / 'C' OR BLANK = CREDIT
+      *    A SIZE ERROR HERE LEAVES WS-TOTAL-SUM AT ITS LAST GOOD
+      *    VALUE (COMPUTE DOES NOT STORE THE RESULT) AND FLAGS THE
+      *    ACCOUNT SO 2000-MAIN-PROCESS ROUTES IT TO ACCT-EXCPT
+      *    INSTEAD OF LETTING THE RUNNING TOTAL SILENTLY WRAP
+           EVALUATE TRUE
+
+             WHEN F02-MVT-IS-DEBIT
+               COMPUTE WS-TOTAL-SUM = WS-TOTAL-SUM - F02-MVT
+                   ON SIZE ERROR
+                       SET WS-MVT-OVERFLOW TO TRUE
+               END-COMPUTE
+
+             WHEN OTHER
+               COMPUTE WS-TOTAL-SUM = WS-TOTAL-SUM + F02-MVT
+                   ON SIZE ERROR
+                       SET WS-MVT-OVERFLOW TO TRUE
+               END-COMPUTE
+
+           END-EVALUATE.
+
+           ADD 1 TO WS-NO-RECORD-MATCH.
+
+      *    RECORD THIS MOVEMENT IN THE TRANSACTION REGISTER BEFORE THE
+      *    NEXT READ OVERLAYS WS-REC-F02
+           ADD 1 TO WS-TXN-SEQ-NO.
+
+           PERFORM 8000-WRITE-TXN-REG
+              THRU 8000-WRITE-TXN-REG-END.
+
+           PERFORM 8000-READ-MVT
+               THRU 8000-READ-MVT-END.
+
+      *    TAKE A CHECKPOINT EVERY WS-CHECKPOINT-INTERVAL MOVEMENTS READ
+           DIVIDE WS-NO-READ-F02 BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CKPT-QUOTIENT
+               REMAINDER WS-CKPT-REMAINDER.
+
+           IF WS-CKPT-REMAINDER = ZERO
+               PERFORM 7000-WRITE-CHECKPOINT
+                  THRU 7000-WRITE-CHECKPOINT-END
+           END-IF.
+
+      *-------------------
+       3000-CALCUL-SUM-END.
+      *-------------------
+           EXIT.
+
+      *-------------------
+       7000-WRITE-CHECKPOINT.
+      *-------------------
+
+           MOVE WS-SAVE-ACCT-NO        TO CKPT-SAVE-ACCT-NO.
+           MOVE WS-SAVE-MVT-ACCT-NO    TO CKPT-SAVE-MVT-ACCT-NO.
+           MOVE WS-NO-READ-F01         TO CKPT-NO-READ-F01.
+           MOVE WS-NO-READ-F02         TO CKPT-NO-READ-F02.
+
+      *>  CARRY THE IN-FLIGHT ACCUMULATORS SO A RESTART RESUMES THE
+      *>  ACCOUNT THAT WAS STILL BEING SUMMED AT CHECKPOINT TIME
+      *>  WITHOUT UNDERSTATING ANY TOTAL OR DUPLICATING TXN-REG ROWS
+           MOVE WS-TOTAL-SUM           TO CKPT-TOTAL-SUM.
+           MOVE WS-TXN-SEQ-NO          TO CKPT-TXN-SEQ-NO.
+           MOVE WS-NO-RECORD-MATCH     TO CKPT-NO-RECORD-MATCH.
+           MOVE WS-NO-WRITE-REC        TO CKPT-NO-WRITE-REC.
+           MOVE WS-NO-REJECT-REC       TO CKPT-NO-REJECT-REC.
+           MOVE WS-NO-EXCPT-REC        TO CKPT-NO-EXCPT-REC.
+           MOVE WS-NO-TXN-REC          TO CKPT-NO-TXN-REC.
+           MOVE WS-TOTAL-BEGIN-BAL     TO CKPT-TOTAL-BEGIN-BAL.
+           MOVE WS-TOTAL-MVT-APPLIED   TO CKPT-TOTAL-MVT-APPLIED.
+           MOVE WS-ACCT-OUT-FILENAME   TO CKPT-ACCT-OUT-FILENAME.
+           MOVE WS-MVT-OVERFLOW-SW     TO CKPT-MVT-OVERFLOW-SW.
+           MOVE WS-TOTAL-END-BAL       TO CKPT-TOTAL-END-BAL.
+           MOVE WS-MID-SUM-SW          TO CKPT-MID-SUM-SW.
+
+           REWRITE RESTART-FILE-DATA FROM WS-REC-CHECKPOINT
+               INVALID KEY
+                   WRITE RESTART-FILE-DATA FROM WS-REC-CHECKPOINT
+           END-REWRITE.
+
+           IF WS-F06-FS NOT = "00" AND WS-F06-FS NOT = "23"
+      D        DISPLAY "ERROR WRITE CHECKPOINT FILE !!!: " WS-F06-FS
+               PERFORM 9999-ABEND
+                   THRU 9999-ABEND-END
+           END-IF.
+
+      D    DISPLAY "CHECKPOINT WRITTEN AT MVT READ COUNT " WS-NO-READ-F02.
+
+      *-------------------
+       7000-WRITE-CHECKPOINT-END.
+      *-------------------
+           EXIT.
+
+      *-------------------
+       8000-READ-ACCT-IN.
+      *-------------------
+
+           INITIALIZE WS-REC-F01.
+
+           READ ACCT-IN
+
+           END-READ.
+
+           EVALUATE TRUE
+
+             WHEN WS-F01-FS = '00' AND HDR-TAG-F01 = 'HDR'
+                  AND WS-F01-FIRST-READ
+
+      *        LEADING HEADER CONTROL RECORD - NOT A DATA RECORD,
+      *        REMEMBER THE EXPECTED COUNT AND GO GET THE REAL FIRST
+      *        RECORD. ONLY RECOGNISED AS THE VERY FIRST RECORD ON
+      *        THE FILE, SO A DETAIL RECORD FURTHER DOWN CANNOT BE
+      *        MISTAKEN FOR ONE MERELY BY SHARING THE 'HDR' TAG
+                   SET WS-F01-HDR-PRESENT TO TRUE
+                   MOVE HDR-EXPECTED-CNT-F01 TO WS-F01-EXPECTED-CNT
+
+      *        THE HEADER ITSELF COUNTS AS THE FIRST PHYSICAL RECORD -
+      *        FLIP THIS BEFORE GOING AFTER THE NEXT ONE SO THAT NEXT
+      *        RECORD IS EVALUATED AS A CANDIDATE DATA RECORD, NOT
+      *        WRONGLY RE-TESTED AS A SECOND HEADER
+                   SET WS-F01-NOT-FIRST-READ TO TRUE
+
+      D            DISPLAY "ACCT-IN HEADER - EXPECTED COUNT "
+      D                    WS-F01-EXPECTED-CNT
+
+                   PERFORM 8000-READ-ACCT-IN
+                      THRU 8000-READ-ACCT-IN-END
+
+             WHEN WS-F01-FS = '00' AND TRL-TAG-F01 = 'TRL'
+                  AND TRL-RECORD-COUNT-F01 = WS-NO-READ-F01
+
+      *        TRAILING CONTROL RECORD - END OF REAL DATA. CROSS-
+      *        CHECKED AGAINST THE NUMBER OF DETAIL RECORDS ACTUALLY
+      *        READ SO FAR SO A DETAIL RECORD WHOSE ACCOUNT NUMBER
+      *        HAPPENS TO START WITH 'TRL' IS NOT TAKEN FOR ONE
+                   SET WS-F01-TRL-PRESENT TO TRUE
+                   MOVE TRL-RECORD-COUNT-F01  TO WS-F01-TRL-RECORD-COUNT
+                   MOVE TRL-CONTROL-TOTAL-F01
+                       TO WS-F01-TRL-CONTROL-TOTAL
+
+      D            DISPLAY "ACCT-IN TRAILER - RECORD COUNT "
+                            WS-F01-TRL-RECORD-COUNT
+
+                   SET WS-F01-EOF TO TRUE
+                   MOVE HIGH-VALUE TO WS-SAVE-ACCT-NO
+
+      *>           THE RECORD COUNT ALREADY HAD TO MATCH JUST TO GET
+      *>           RECOGNISED AS A TRAILER ABOVE - THE CONTROL TOTAL
+      *>           IS THE FIGURE THAT CAN GENUINELY DISAGREE, AND IS
+      *>           CAUGHT HERE, THE MOMENT THE TRAILER IS SEEN,
+      *>           RATHER THAN LEFT FOR 9150-VALIDATE-CONTROLS AT THE
+      *>           VERY END OF THE RUN, BY WHICH TIME EVERY ACCOUNT
+      *>           HAS ALREADY BEEN WRITTEN TO ACCT-OUT
+                   IF TRL-CONTROL-TOTAL-F01 NOT =
+                           WS-F01-BAL-CONTROL-TOTAL
+                       DISPLAY "ABEND: ACCT-IN TRAILER CONTROL TOTAL "
+                                TRL-CONTROL-TOTAL-F01
+                                " DOES NOT MATCH BALANCES READ "
+                                WS-F01-BAL-CONTROL-TOTAL
+
+                       PERFORM 9999-ABEND
+                           THRU 9999-ABEND-END
+                   END-IF
+
+             WHEN WS-F01-FS = '00'
+
+                   MOVE ACCT-IN-DATA TO WS-REC-F01
+
+      D            DISPLAY "F01-ACCT-NO " F01-ACCT-NO
+                   ADD 1 TO WS-NO-READ-F01
+                   IF WS-NOT-REPOSITIONING
+                       ADD F01-BALANCE TO WS-TOTAL-BEGIN-BAL
+                   END-IF
+                   ADD F01-BALANCE TO WS-F01-BAL-CONTROL-TOTAL
+
+      *            BOTH FILES MUST BE SORTED ASCENDING WITH UNIQUE
+      *            MASTER KEYS -- CHECK THE NEW KEY AGAINST THE LAST
+      *            ONE WE KEPT
+                   IF WS-F01-NOT-FIRST-READ
+                       AND F01-ACCT-NO NOT > WS-SAVE-ACCT-NO
+
+                       DISPLAY "ABEND: ACCT-IN KEY OUT OF SEQUENCE OR "
+                                "DUPLICATE - " F01-ACCT-NO
+                                " IS NOT GREATER THAN " WS-SAVE-ACCT-NO
+
+                       PERFORM 9999-ABEND
+                           THRU 9999-ABEND-END
+
+                   END-IF
+
+                   SET WS-F01-NOT-FIRST-READ TO TRUE
+
+                   MOVE F01-ACCT-NO TO WS-SAVE-ACCT-NO
+
+             WHEN WS-F01-FS = '10'
+               SET WS-F01-EOF TO TRUE
+               MOVE HIGH-VALUE TO WS-SAVE-ACCT-NO
+      D        DISPLAY "WS-F01-END-OF-FILE " WS-F01-END-OF-FILE
+
+             WHEN OTHER
+      D        DISPLAY "ERROR READ FILE F01 !!!: " WS-F01-FS
+
+               PERFORM 9999-ABEND
+                   THRU 9999-ABEND-END
+
+           END-EVALUATE.
+
+      *-------------------
+       8000-READ-ACCT-IN-END.
+      *-------------------
+           EXIT.
+      *-------------------
+       8000-READ-MVT.
+      *-------------------
+
+           INITIALIZE WS-REC-F02.
+
+           READ MOV-REC
+
+           END-READ.
+
+           EVALUATE TRUE
+
+             WHEN WS-F02-FS = '00' AND HDR-TAG-F02 = 'HDR'
+                  AND WS-F02-FIRST-READ
+
+      *        LEADING HEADER CONTROL RECORD ON MOV-REC - ONLY
+      *        RECOGNISED AS THE VERY FIRST RECORD ON THE FILE (SEE
+      *        8000-READ-ACCT-IN ABOVE FOR WHY)
+                   SET WS-F02-HDR-PRESENT TO TRUE
+                   MOVE HDR-EXPECTED-CNT-F02 TO WS-F02-EXPECTED-CNT
+
+      *        THE HEADER ITSELF COUNTS AS THE FIRST PHYSICAL RECORD -
+      *        FLIP THIS BEFORE GOING AFTER THE NEXT ONE (SEE
+      *        8000-READ-ACCT-IN ABOVE FOR WHY)
+                   SET WS-F02-NOT-FIRST-READ TO TRUE
+
+      D            DISPLAY "MOV-REC HEADER - EXPECTED COUNT "
+      D                    WS-F02-EXPECTED-CNT
+
+                   PERFORM 8000-READ-MVT
+                      THRU 8000-READ-MVT-END
+
+             WHEN WS-F02-FS = '00' AND TRL-TAG-F02 = 'TRL'
+                  AND TRL-RECORD-COUNT-F02 = WS-NO-READ-F02
+
+      *        TRAILING CONTROL RECORD - END OF REAL MOVEMENTS,
+      *        CROSS-CHECKED AGAINST THE ACTUAL READ COUNT (SEE
+      *        8000-READ-ACCT-IN ABOVE FOR WHY)
+                   SET WS-F02-TRL-PRESENT TO TRUE
+                   MOVE TRL-RECORD-COUNT-F02  TO WS-F02-TRL-RECORD-COUNT
+                   MOVE TRL-CONTROL-TOTAL-F02
+                       TO WS-F02-TRL-CONTROL-TOTAL
+
+      D            DISPLAY "MOV-REC TRAILER - RECORD COUNT "
+                            WS-F02-TRL-RECORD-COUNT
+
+                   SET WS-F02-EOF TO TRUE
+                   MOVE HIGH-VALUE TO WS-SAVE-MVT-ACCT-NO
+                   MOVE HIGH-VALUE TO F02-MVT-ACCT-NO
+
+      *>           SEE 8000-READ-ACCT-IN ABOVE FOR WHY THIS IS
+      *>           CHECKED HERE, AT TRAILER DETECTION TIME, RATHER
+      *>           THAN LEFT TO 9150-VALIDATE-CONTROLS
+                   IF TRL-CONTROL-TOTAL-F02 NOT =
+                           WS-F02-MVT-CONTROL-TOTAL
+                       DISPLAY "ABEND: MOV-REC TRAILER CONTROL TOTAL "
+                                TRL-CONTROL-TOTAL-F02
+                                " DOES NOT MATCH MOVEMENTS READ "
+                                WS-F02-MVT-CONTROL-TOTAL
+
+                       PERFORM 9999-ABEND
+                           THRU 9999-ABEND-END
+                   END-IF
+
+             WHEN WS-F02-FS = '00'
+                   MOVE MOUV-FIELDS TO WS-REC-F02
+
+      D            DISPLAY "F02-MVT-ACCT-NO " F02-MVT-ACCT-NO
+                   ADD 1 TO WS-NO-READ-F02
+                   SET WS-F02-NOT-FIRST-READ TO TRUE
+                   ADD F02-MVT TO WS-F02-MVT-CONTROL-TOTAL
+
+             WHEN WS-F02-FS = '10'
+               SET WS-F02-EOF TO TRUE
+
+               MOVE HIGH-VALUE TO WS-SAVE-MVT-ACCT-NO
+
+      D        DISPLAY "WS-F02-END-OF-FILE " WS-F02-END-OF-FILE
+               MOVE HIGH-VALUE TO F02-MVT-ACCT-NO
+
+             WHEN OTHER
+      D        DISPLAY "ERROR READ FILE F02 !!!: " WS-F02-FS
+               PERFORM 9999-ABEND
+                   THRU 9999-ABEND-END
+
+           END-EVALUATE.
+
+      *-------------------
+       8000-READ-MVT-END.
+      *-------------------
+           EXIT.
+
+      *-------------------
+       8000-WRITE-F03.
+      *-------------------
+
+      *>  IN AUDIT-ONLY MODE WE STILL COUNT THE RECORD AND FOLD ITS
+      *>  BALANCE INTO THE RECONCILIATION TOTAL SO THE RUN CAN BE
+      *>  SANITY-CHECKED, BUT WE NEVER ACTUALLY WRITE TO ACCT-OUT
+           IF WS-AUDIT-MODE
+               COMPUTE WS-NO-WRITE-REC = WS-NO-WRITE-REC + 1
+               ADD F01-BALANCE TO WS-TOTAL-END-BAL
+           ELSE
+               INITIALIZE ACCT-OUT-DATA
+      D        DISPLAY "WRITE WS-REC-F01 " WS-REC-F01
+               WRITE ACCT-OUT-DATA FROM WS-REC-F01
+
+               EVALUATE TRUE
+
+                 WHEN WS-F03-FS = '00'
+                     COMPUTE WS-NO-WRITE-REC = WS-NO-WRITE-REC + 1
+                     ADD F01-BALANCE TO WS-TOTAL-END-BAL
+
+                 WHEN OTHER
+      D            DISPLAY "ERROR WRITE FILE F03 !!!: " WS-F03-FS
+                   PERFORM 9999-ABEND
+                       THRU 9999-ABEND-END
+
+               END-EVALUATE
+           END-IF.
+
+      *-------------------
+       8000-WRITE-F03-END.
+      *-------------------
+           EXIT.
+
+      *-------------------
+       8000-WRITE-ACCT-EXCPT.
+      *-------------------
+
+           INITIALIZE WS-REC-ACCT-EXCPT.
+
+           MOVE F01-ACCT-NO          TO EXC-ACCT-NO.
+           MOVE F01-CUSTOMER-NAME    TO EXC-CUSTOMER-NAME.
+           MOVE F01-BALANCE          TO EXC-OLD-BALANCE.
+           MOVE WS-TOTAL-SUM         TO EXC-MVT-APPLIED.
+           MOVE "OV"                 TO EXC-REASON-CODE.
+           MOVE "BALANCE UPDATE WOULD OVERFLOW PIC 9(3)"
+                                     TO EXC-REASON-TEXT.
+
+      *    THIS ACCOUNT'S OPENING BALANCE AND MOVEMENT TOTAL WERE
+      *    ALREADY FOLDED INTO THE RECON TOTALS ABOVE IN THIS PROCESS,
+      *    BUT THE ACCOUNT IS EXCLUDED FROM ACCT-OUT AND SO NEVER ADDS
+      *    TO WS-TOTAL-END-BAL - NET BOTH BACK OUT HERE SO THE
+      *    RECONCILIATION REPORT ONLY BALANCES THE ACCOUNTS IT ACTUALLY
+      *    WROTE, NOT THE ONES DIVERTED TO ACCT-EXCPT
+           SUBTRACT F01-BALANCE   FROM WS-TOTAL-BEGIN-BAL.
+           SUBTRACT WS-TOTAL-SUM  FROM WS-TOTAL-MVT-APPLIED.
+
+      D    DISPLAY "ACCOUNT ROUTED TO EXCEPTION LISTING: " F01-ACCT-NO.
+
+           INITIALIZE ACCT-EXCPT-DATA.
+           WRITE ACCT-EXCPT-DATA FROM WS-REC-ACCT-EXCPT.
+
+           EVALUATE TRUE
+
+             WHEN WS-F05-FS = '00'
+                 ADD 1 TO WS-NO-EXCPT-REC
+
+             WHEN OTHER
+      D        DISPLAY "ERROR WRITE FILE F05 !!!: " WS-F05-FS
+               PERFORM 9999-ABEND
+                   THRU 9999-ABEND-END
+
+           END-EVALUATE.
+
+      *-------------------
+       8000-WRITE-ACCT-EXCPT-END.
+      *-------------------
+           EXIT.
+
+      *-------------------
+       8000-WRITE-MVT-REJ.
+      *-------------------
+
+           INITIALIZE WS-REC-MVT-REJ.
+
+           MOVE F02-MVT-ACCT-NO    TO REJ-MVT-ACCT-NO.
+           MOVE F02-MVT-TYPE       TO REJ-MVT-TYPE.
+           MOVE F02-MVT            TO REJ-MVT.
+           MOVE "NF"               TO REJ-REASON-CODE.
+           MOVE "MVT NOT FOUND IN MASTER" TO REJ-REASON-TEXT.
+
+           INITIALIZE MVT-REJ-DATA.
+           WRITE MVT-REJ-DATA FROM WS-REC-MVT-REJ.
+
+           EVALUATE TRUE
+
+             WHEN WS-F04-FS = '00'
+                 ADD 1 TO WS-NO-REJECT-REC
+
+             WHEN OTHER
+      D        DISPLAY "ERROR WRITE FILE F04 !!!: " WS-F04-FS
+               PERFORM 9999-ABEND
+                   THRU 9999-ABEND-END
+
+           END-EVALUATE.
+
+      *-------------------
+       8000-WRITE-MVT-REJ-END.
+      *-------------------
+           EXIT.
+
+      *-------------------
+       8000-WRITE-TXN-REG.
+      *-------------------
+
+           INITIALIZE WS-REC-TXN-REG.
+
+           MOVE F02-MVT-ACCT-NO    TO TXN-ACCT-NO.
+           MOVE WS-TXN-SEQ-NO      TO TXN-SEQ-NO.
+           MOVE F02-MVT-TYPE       TO TXN-MVT-TYPE.
+
+           EVALUATE TRUE
+             WHEN F02-MVT-IS-DEBIT
+               COMPUTE TXN-MVT-AMOUNT = 0 - F02-MVT
+             WHEN OTHER
+               COMPUTE TXN-MVT-AMOUNT = F02-MVT
+           END-EVALUATE.
+
+           INITIALIZE TXN-REG-DATA.
+           WRITE TXN-REG-DATA FROM WS-REC-TXN-REG.
+
+           EVALUATE TRUE
+
+             WHEN WS-F08-FS = '00'
+                 ADD 1 TO WS-NO-TXN-REC
+
+             WHEN OTHER
+      D        DISPLAY "ERROR WRITE FILE F08 !!!: " WS-F08-FS
+               PERFORM 9999-ABEND
+                   THRU 9999-ABEND-END
+
+           END-EVALUATE.
+
+      *-------------------
+       8000-WRITE-TXN-REG-END.
+      *-------------------
+           EXIT.
+
+      *-------------------
+       9000-END-PROCESS.
+      *-------------------
+
+           DISPLAY "***** END PROCESS *****".
+
+           DISPLAY '*************************************************'.
+           DISPLAY "PROCESS DATE: " WS-CURRENT-DATE(5:2) "/"
+                    WS-CURRENT-DATE(7:2) "/" WS-CURRENT-DATE(1:4) "-"
+                    WS-CURRENT-DATE(9:2) ":" WS-CURRENT-DATE(11:2)
+                    ":" WS-CURRENT-DATE(13:2)
+           DISPLAY '*************************************************'.
+           DISPLAY "NO REC READ F01 : " WS-NO-READ-F01.
+           DISPLAY "NO REC READ F02 : " WS-NO-READ-F02.
+           DISPLAY "NO REC MATCH    : " WS-NO-RECORD-MATCH.
+           DISPLAY "NO REC WRIT F03 : " WS-NO-WRITE-REC.
+           DISPLAY "NO REC REJ F04  : " WS-NO-REJECT-REC.
+           DISPLAY "NO REC EXCP F05 : " WS-NO-EXCPT-REC.
+           DISPLAY "NO REC TXN F08  : " WS-NO-TXN-REC.
+           DISPLAY '*************************************************'.
+
+           PERFORM 9150-VALIDATE-CONTROLS
+              THRU 9150-VALIDATE-CONTROLS-END.
+
+           PERFORM 9100-RECON-REPORT
+              THRU 9100-RECON-REPORT-END.
+
+           CLOSE ACCT-IN.
+           CLOSE MOV-REC.
+           CLOSE ACCT-OUT.
+           CLOSE MVT-REJ.
+           CLOSE ACCT-EXCPT.
+           CLOSE TXN-REG.
+           CLOSE RESTART-FILE.
+
+      *-------------------
+       9000-END-PROCESS-END.
+      *-------------------
+           EXIT.
+
+      *-------------------
+       9100-RECON-REPORT.
+      *-------------------
+
+      *    CONTROL-TOTAL BALANCING REPORT: BEGINNING BALANCES PLUS
+      *    MOVEMENTS APPLIED MUST EQUAL ENDING BALANCES WRITTEN TO F03
+
+           COMPUTE WS-TOTAL-CHECK =
+                 WS-TOTAL-BEGIN-BAL + WS-TOTAL-MVT-APPLIED
+                       - WS-TOTAL-END-BAL.
+
+           IF WS-TOTAL-CHECK = ZERO
+               SET WS-RECON-OK TO TRUE
+           ELSE
+               SET WS-RECON-NOT-OK TO TRUE
+           END-IF.
+
+           DISPLAY '****** CONTROL-TOTAL RECONCILIATION REPORT ******'.
+           DISPLAY "TOTAL BEGINNING BALANCES : " WS-TOTAL-BEGIN-BAL.
+           DISPLAY "TOTAL MOVEMENTS APPLIED  : " WS-TOTAL-MVT-APPLIED.
+           DISPLAY "TOTAL ENDING BALANCES    : " WS-TOTAL-END-BAL.
+
+           IF WS-RECON-OK
+               DISPLAY "RECONCILIATION STATUS    : BALANCED"
+           ELSE
+               DISPLAY "RECONCILIATION STATUS    : OUT OF BALANCE BY "
+                        WS-TOTAL-CHECK
+           END-IF.
+
+           DISPLAY '*************************************************'.
+
+      *-------------------
+       9100-RECON-REPORT-END.
+      *-------------------
+           EXIT.
+
+      *-------------------
+       9150-VALIDATE-CONTROLS.
+      *-------------------
+
+      *    THE HEADER'S EXPECTED COUNT CAN ONLY BE CHECKED AGAINST THE
+      *    ACTUAL READ COUNT ONCE THE WHOLE FILE HAS BEEN READ, SO IT
+      *    IS STILL ONLY CHECKED HERE, AT THE END OF THE RUN. THE
+      *    TRAILER'S OWN RECORD COUNT AND CONTROL TOTAL ARE NO LONGER
+      *    CHECKED HERE - THEY ARE VALIDATED AS SOON AS THE TRAILER
+      *    ITSELF IS READ, IN 8000-READ-ACCT-IN/8000-READ-MVT, WHICH
+      *    ABENDS IMMEDIATELY ON A MISMATCH RATHER THAN LETTING THE
+      *    REST OF THE RUN - INCLUDING THIS CYCLE'S OWN ACCT-OUT -
+      *    COMPLETE ON BAD INPUT
+
+           IF WS-F01-HDR-PRESENT
+               DISPLAY '****** ACCT-IN HEADER / TRAILER CHECK ******'
+               IF WS-F01-EXPECTED-CNT NOT = WS-NO-READ-F01
+                   DISPLAY "ACCT-IN: HEADER EXPECTED COUNT "
+                            WS-F01-EXPECTED-CNT
+                            " BUT READ " WS-NO-READ-F01
+               ELSE
+                   DISPLAY "ACCT-IN: HEADER COUNT MATCHES RECORDS READ"
+               END-IF
+           END-IF.
+
+           IF WS-F01-TRL-PRESENT
+               DISPLAY "ACCT-IN: TRAILER COUNT AND CONTROL TOTAL "
+                        "MATCHED RECORDS READ"
+           END-IF.
+
+           IF WS-F02-HDR-PRESENT
+               DISPLAY '****** MOV-REC HEADER / TRAILER CHECK ******'
+               IF WS-F02-EXPECTED-CNT NOT = WS-NO-READ-F02
+                   DISPLAY "MOV-REC: HEADER EXPECTED COUNT "
+                            WS-F02-EXPECTED-CNT
+                            " BUT READ " WS-NO-READ-F02
+               ELSE
+                   DISPLAY "MOV-REC: HEADER COUNT MATCHES RECORDS READ"
+               END-IF
+           END-IF.
+
+           IF WS-F02-TRL-PRESENT
+               DISPLAY "MOV-REC: TRAILER COUNT AND CONTROL TOTAL "
+                        "MATCHED MOVEMENTS READ"
+           END-IF.
+
+      *-------------------
+       9150-VALIDATE-CONTROLS-END.
+      *-------------------
+           EXIT.
+
+      *-------------------
+       9999-ABEND.
+      *-------------------
+
+      D    DISPLAY "WE ARE IN ABEND".
+
+           PERFORM 9000-END-PROCESS
+              THRU 9000-END-PROCESS-END.
+
+      *    WE FORCE AN ABEND
+      *>      MOVE +40                TO WS-USER-ABEND-CODE
+      *>      CALL 'ILBOABN0'      USING WS-USER-ABEND-CODE
+
+           GOBACK.
+
+      *-------------------
+       9999-ABEND-END.
+      *-------------------
+           EXIT.
+
+      *-------------------
+       9200-CLEAR-CHECKPOINT.
+      *-------------------
+
+      *    THE RUN COMPLETED NORMALLY - CLEAR THE CHECKPOINT SO THE
+      *    NEXT RUN STARTS FRESH INSTEAD OF RESTARTING
+
+      D    DISPLAY "RUN COMPLETE - CLEARING CHECKPOINT FILE".
+
+           OPEN OUTPUT RESTART-FILE.
+           CLOSE RESTART-FILE.
+
+      *>   ONLY NOW - AFTER 9000-END-PROCESS HAS RUN THE HEADER/
+      *>   TRAILER VALIDATION AND EVERY OUTPUT FILE HAS BEEN CLOSED -
+      *>   IS THIS CYCLE'S OUTPUT TRUSTED ENOUGH TO RECORD AS THE
+      *>   GENERATION THE *NEXT* CYCLE SHOULD ROLL FORWARD. RECORDING
+      *>   IT ANY EARLIER (E.G. BACK IN 1000-INIT/9300-ROLL-GENERATION,
+      *>   BEFORE A SINGLE RECORD IS READ) WOULD LET A RUN THAT ABORTS
+      *>   PARTWAY THROUGH AND IS RERUN THE SAME DAY POINT
+      *>   ACCT-GEN-PTR AT ITS OWN INCOMPLETE OUTPUT, WHICH THE NEXT
+      *>   ROLLOVER WOULD THEN CLOBBER THE REAL PRIOR GENERATION WITH.
+      *>   AN AUDIT/PREVIEW RUN NEVER TOUCHES GENERATION HISTORY.
+           IF WS-AUDIT-MODE
+               CONTINUE
+           ELSE
+               OPEN OUTPUT ACCT-GEN-PTR
+               WRITE ACCT-GEN-PTR-DATA FROM WS-ACCT-OUT-FILENAME
+               CLOSE ACCT-GEN-PTR
+           END-IF.
+
+      *-------------------
+       9200-CLEAR-CHECKPOINT-END.
+      *-------------------
+           EXIT.
+
+      *-------------------
+       9300-ROLL-GENERATION.
+      *-------------------
+
+      *    ON A RESTART WE ARE RESUMING TODAY'S CYCLE, NOT STARTING A
+      *    NEW ONE - LEAVE THE GENERATIONS ALONE
+           IF WS-RESTART-REQUESTED
+               CONTINUE
+           ELSE
+
+               MOVE SPACE TO WS-PRIOR-GEN-NAME
+
+               OPEN INPUT ACCT-GEN-PTR
+
+               IF WS-F07-FS = "00"
+                   READ ACCT-GEN-PTR INTO WS-PRIOR-GEN-NAME
+                       AT END
+                           CONTINUE
+                   END-READ
+                   CLOSE ACCT-GEN-PTR
+               ELSE
+                   CONTINUE
+               END-IF
+
+      *        ROLL WHATEVER THE LAST CLEAN RUN PRODUCED FORWARD INTO
+      *        THE FIXED "BEFORE" SLOT SO IT IS NOT LOST WHEN THIS
+      *        CYCLE'S GENERATION IS CREATED
+               IF WS-PRIOR-GEN-NAME NOT = SPACE
+                   CALL "CBL_RENAME_FILE" USING WS-PRIOR-GEN-NAME
+                                                WS-ACCT-OUT-BEFORE-FN
+               END-IF
+
+      *        TODAY'S OWN GENERATION NAME IS NOT RECORDED HERE - IT
+      *        IS ONLY WRITTEN TO ACCT-GEN-PTR ONCE THIS CYCLE'S
+      *        OUTPUT IS CONFIRMED COMPLETE, IN 9200-CLEAR-CHECKPOINT
+      *        (SEE THE NOTE THERE FOR WHY)
+
+           END-IF.
+
+      *-------------------
+       9300-ROLL-GENERATION-END.
+      *-------------------
+           EXIT.
 
\ No newline at end of file
